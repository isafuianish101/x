@@ -0,0 +1,64 @@
+//RPT2EXCL JOB (ACCTG01),'NIGHTLY EXCEL CONV',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* RPT2EXCL -- NIGHTLY BATCH JOB TO CONVERT THE NIGHT'S PRINT REPORTS
+//*             TO EXCEL (AND/OR CSV) VIA RPT2EXCEL.  RUN AS THE LAST
+//*             STEP OF THE REGULAR NIGHTLY REPORT-WRITER JOB STREAM,
+//*             SCHEDULED THE SAME WAY AS OUR OTHER NIGHTLY JOBS.
+//*
+//* MODIFICATION HISTORY
+//* 2026-08-08  AS  INITIAL VERSION.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=RPTWRTR
+//*---------------------------------------------------------------*
+//* NIGHTLY REPORT-WRITER STEP -- PRODUCES THE PRINT SPOOL FILE
+//* THAT STEP020 CONVERTS.  RC 0 MEANS A CLEAN COMPLETION.
+//*---------------------------------------------------------------*
+//STEPLIB  DD DISP=SHR,DSN=PROD.RPTWRTR.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//PRTOUT   DD DSN=PROD.NIGHTLY.PRTOUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//*
+//STEP020  EXEC PGM=RPT2EXCEL,COND=(0,NE,STEP010),
+//            PARM='&SYSUID.,RPT2EXCL'
+//*---------------------------------------------------------------*
+//* CONVERT STEP010'S PRINT OUTPUT TO EXCEL.  BYPASSED ENTIRELY IF
+//* STEP010 DID NOT COMPLETE WITH CONDITION CODE ZERO.  PARM PASSES
+//* THE SUBMITTING USERID/JOBNAME THROUGH TO RPTAUDIT.
+//*---------------------------------------------------------------*
+//STEPLIB  DD DISP=SHR,DSN=PROD.RPT2EXCEL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//INPRINT1 DD DISP=SHR,DSN=PROD.NIGHTLY.PRTOUT
+//REPORT1  DD DSN=PROD.NIGHTLY.EXCEL.REPORT1(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(20,20),RLSE),
+//            DCB=(RECFM=VB,LRECL=2052,BLKSIZE=0)
+//REPORT2  DD DUMMY
+//*---------------------------------------------------------------*
+//* CTLCARD -- SEE COPYLIB/RPTCTL.CPY FOR THE COLUMN LAYOUT.
+//* MODE E, REPORT-ID NIGHTLY, NO RESTART, CHECKPOINT EVERY 1000
+//* RECORDS, NOT A BATCH-LIST RUN (SEE JCL/RPT2BLST FOR THE
+//* LIST-DRIVEN JOB THAT CONVERTS MULTIPLE REPORTS IN ONE STEP;
+//* THIS JOB CONVERTS ONLY THE SINGLE NIGHTLY PRTOUT SPOOL FILE).
+//*---------------------------------------------------------------*
+//CTLCARD  DD *
+ENIGHTLY N01000N
+/*
+//RPTCKPT  DD DISP=(MOD,CATLG,DELETE),
+//            DSN=PROD.RPT2EXCEL.CKPT.NIGHTLY,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//RPTRECON DD SYSOUT=*
+//RPTLIST  DD DUMMY
+//RPTAUDIT DD DISP=(MOD,CATLG,DELETE),
+//            DSN=PROD.RPT2EXCEL.AUDIT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=139,BLKSIZE=13900)
+//RPTLAYTB DD DISP=SHR,DSN=PROD.RPT2EXCEL.LAYOUTS
