@@ -0,0 +1,76 @@
+//RPT2BLST JOB (ACCTG01),'NIGHTLY EXCEL CONV - LIST',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* RPT2BLST -- LIST-DRIVEN BATCH RUN OF RPT2EXCEL.  CONVERTS EVERY
+//*             REPORT NAMED ON THE RPTLIST DD IN ONE STEP/ONE RUN
+//*             (WS00-CTL-BATCH-SW = 'Y'), EACH ENTRY CARRYING ITS OWN
+//*             INPUT DSN, OUTPUT DSN, AND OUTPUT MODE.  USE THIS
+//*             MEMBER -- NOT RPT2EXCL -- WHEN A NIGHT'S RUN HAS TO
+//*             CONVERT MORE THAN ONE REPORT.
+//*
+//* MODIFICATION HISTORY
+//* 2026-08-08  AS  INITIAL VERSION.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=RPTWRTR
+//*---------------------------------------------------------------*
+//* NIGHTLY REPORT-WRITER STEP -- PRODUCES THE PRINT SPOOL FILES
+//* THAT STEP020 CONVERTS.  RC 0 MEANS A CLEAN COMPLETION.
+//*---------------------------------------------------------------*
+//STEPLIB  DD DISP=SHR,DSN=PROD.RPTWRTR.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//PRTOUT1  DD DSN=PROD.NIGHTLY.PRTOUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//PRTOUT2  DD DSN=PROD.MONTHEND.PRTOUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(50,50),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=13300)
+//*
+//STEP020  EXEC PGM=RPT2EXCEL,COND=(0,NE,STEP010),
+//            PARM='&SYSUID.,RPT2BLST'
+//*---------------------------------------------------------------*
+//* CONVERT EVERY REPORT NAMED ON RPTLIST BELOW.  INPRINT1/REPORT1/
+//* REPORT2 ARE NOT USED IN BATCH MODE -- EACH RPTLIST ENTRY CARRIES
+//* ITS OWN INPUT/OUTPUT/CSV DSN, DYNAMICALLY ASSIGNED BY RPT2EXCEL.
+//* PARM PASSES THE SUBMITTING USERID/JOBNAME THROUGH TO RPTAUDIT.
+//*---------------------------------------------------------------*
+//STEPLIB  DD DISP=SHR,DSN=PROD.RPT2EXCEL.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//INPRINT1 DD DUMMY
+//REPORT1  DD DUMMY
+//REPORT2  DD DUMMY
+//*---------------------------------------------------------------*
+//* CTLCARD -- SEE COPYLIB/RPTCTL.CPY FOR THE COLUMN LAYOUT.
+//* MODE E (OVERRIDDEN PER ENTRY BY RPTLIST COL 97), NO REPORT-ID
+//* (BATCH MODE IGNORES IT), NO RESTART, CHECKPOINT EVERY 1000
+//* RECORDS, BATCH-LIST RUN = Y.
+//*---------------------------------------------------------------*
+//CTLCARD  DD *
+E        N01000Y
+/*
+//*---------------------------------------------------------------*
+//* RPTLIST -- SEE COPYLIB/RPTLIST.CPY FOR THE COLUMN LAYOUT.
+//* ONE RECORD PER REPORT: REPORT-ID(8) INPUT-DSN(44) OUTPUT-DSN(44)
+//* MODE(1) CSV-DSN(44).  MODE B (BOTH) ENTRIES MUST CARRY A CSV-DSN
+//* OR RPT2EXCEL REJECTS THE ENTRY -- SEE MONTHEND BELOW.
+//*---------------------------------------------------------------*
+//RPTLIST  DD *,DCB=(RECFM=FB,LRECL=141,BLKSIZE=0)
+NIGHTLY PROD.NIGHTLY.PRTOUT                         PROD.NIGHTLY.EXCEL.REPORT1                  E
+MONTHENDPROD.MONTHEND.PRTOUT                        PROD.MONTHEND.EXCEL.REPORT1                 BPROD.MONTHEND.CSV.REPORT2
+/*
+//RPTCKPT  DD DISP=(MOD,CATLG,DELETE),
+//            DSN=PROD.RPT2EXCEL.CKPT.BATCH,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=30,BLKSIZE=3000)
+//RPTRECON DD SYSOUT=*
+//RPTAUDIT DD DISP=(MOD,CATLG,DELETE),
+//            DSN=PROD.RPT2EXCEL.AUDIT,
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=139,BLKSIZE=13900)
+//RPTLAYTB DD DISP=SHR,DSN=PROD.RPT2EXCEL.LAYOUTS
