@@ -1,27 +1,1336 @@
-      ******************************************************************        
-       ID DIVISION.                                                             
-      ******************************************************************        
-       PROGRAM-ID.   RPT2EXCEL
+      ******************************************************************
+       ID DIVISION.
+      ******************************************************************
+       PROGRAM-ID.   RPT2EXCEL.
        AUTHOR.       ANISH SAFUI @ IBM.
-                                                                                
-      ******************************************************************        
+
+      ******************************************************************
       * CONVERT REPORT IN EXCEL FORMAT                   *
-      ******************************************************************        
-                                                                                
-      ******************************************************************        
-       ENVIRONMENT DIVISION.                                                    
-      ******************************************************************        
-                                                                                
-       CONFIGURATION SECTION.                                                   
-         SOURCE-COMPUTER. AIX.                                                  
-         OBJECT-COMPUTER. AIX.                                                  
-                                                                                
-       INPUT-OUTPUT SECTION.                                                    
-         FILE-CONTROL.                                                          
-           SELECT FILE-DISKIA ASSIGN TO INPRINT1
-                              ORGANIZATION IS LINE SEQUENTIAL
-                              FILE STATUS WS00-DISKIA-STATUS.                   
-                                                                                
-           SELECT FILE-DISKOA ASSIGN TO REPORT1
-                              ORGANIZATION IS LINE SEQUENTIAL
-                              FILE STATUS WS00-DISKOA-STATUS.                   
+      ******************************************************************
+      *
+      * MODIFICATION HISTORY
+      *  2026-08-08  AS  ADD DATA/PROCEDURE DIVISIONS.  DETECT X'0C'
+      *                  PAGE BREAKS IN FILE-DISKIA AND START A NEW
+      *                  WORKSHEET TAB FOR EACH ONE IN FILE-DISKOA.
+      *  2026-08-08  AS  COPY RPTCOLS LAYOUT AND CHOP EACH PRINT LINE
+      *                  INTO ONE SPREADSHEET CELL PER DEFINED COLUMN.
+      *  2026-08-08  AS  READ A CONTROLCD CONTROL CARD (RPTCTL) AND
+      *                  ADD A CSV OUTPUT MODE ALONGSIDE EXCEL, WITH A
+      *                  'BOTH' MODE WRITING CSV TO A SECOND DD.
+      *  2026-08-08  AS  BOLD THE FIRST TWO ROWS OF EACH WORKSHEET
+      *                  (TITLE/COLUMN-HEADING LINES) AND FREEZE THEM
+      *                  SO THEY STAY ON SCREEN WHEN ANALYSTS SCROLL.
+      *  2026-08-08  AS  CHECKPOINT EVERY WS00-CTL-CKPT-INTERVAL INPUT
+      *                  RECORDS TO RPTCKPT AND SUPPORT A RESTART-SW ON
+      *                  THE CONTROL CARD THAT RESUMES A LARGE SPOOL
+      *                  FILE FROM THE LAST CHECKPOINT INSTEAD OF
+      *                  REPROCESSING IT FROM RECORD ONE.
+      *  2026-08-08  AS  WRITE A CONTROL-TOTAL RECONCILIATION REPORT TO
+      *                  RPTRECON AFTER EACH CONVERSION SO OPERATIONS
+      *                  CAN CONFIRM INPUT RECORDS, OUTPUT ROWS, PAGE
+      *                  COUNT AND SKIPPED LINES BEFORE RELEASE.
+      *  2026-08-08  AS  ADD A LIST-DRIVEN BATCH MODE (RPTLIST, CONTROL
+      *                  CARD BATCH-SW).  FILE-DISKIA/FILE-DISKOA NOW
+      *                  ASSIGN DYNAMICALLY SO ONE RUN CAN LOOP THROUGH
+      *                  A WHOLE NIGHT'S REPORTS, EACH TO ITS OWN DSN.
+      *  2026-08-08  AS  APPEND AN RPTAUDIT TRAIL RECORD (REPORT-ID,
+      *                  RUN DATE/TIME, USERID, DSNS, RECORD COUNT)
+      *                  AFTER EACH CONVERSION FOR AUDIT LOOKUP.
+      *  2026-08-08  AS  LOAD THE OPTIONAL RPTLAYTB LAYOUT TABLE AT
+      *                  STARTUP AND LOOK UP EACH REPORT'S COLUMNS BY
+      *                  REPORT-ID SO A NEW REPORT IS A RPTLAYTB ENTRY,
+      *                  NOT A PROGRAM CHANGE.  FALLS BACK TO THE
+      *                  RPTCOLS DEFAULT LAYOUT WHEN NO ENTRY MATCHES.
+      *  2026-08-08  AS  RPT2EXCEL NOW RUNS AS AN MVS BATCH JOB (SEE
+      *                  JCL/RPT2EXCL, JCL/RPT2BLST) -- CORRECT
+      *                  SOURCE-COMPUTER/OBJECT-COMPUTER TO IBM-370,
+      *                  NOT THE STALE AIX ENTRY.
+      ******************************************************************
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+
+       CONFIGURATION SECTION.
+         SOURCE-COMPUTER. IBM-370.
+         OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT FILE-DISKIA ASSIGN TO DYNAMIC WS00-DISKIA-DSN
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-DISKIA-STATUS.
+
+           SELECT FILE-DISKOA ASSIGN TO DYNAMIC WS00-DISKOA-DSN
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-DISKOA-STATUS.
+
+           SELECT OPTIONAL FILE-BATLST ASSIGN TO RPTLIST
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-BATLST-STATUS.
+
+           SELECT FILE-DISKOC ASSIGN TO DYNAMIC WS00-DISKOC-DSN
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-DISKOC-STATUS.
+
+           SELECT OPTIONAL FILE-CONTROLCD ASSIGN TO CTLCARD
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-CONTROLCD-STATUS.
+
+           SELECT OPTIONAL FILE-CKPT ASSIGN TO RPTCKPT
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-CKPT-STATUS.
+
+           SELECT OPTIONAL FILE-RECON ASSIGN TO RPTRECON
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-RECON-STATUS.
+
+           SELECT OPTIONAL FILE-AUDIT ASSIGN TO RPTAUDIT
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-AUDIT-STATUS.
+
+           SELECT OPTIONAL FILE-LAYTB ASSIGN TO RPTLAYTB
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS WS00-LAYTB-STATUS.
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+
+       FILE SECTION.
+
+       FD  FILE-DISKIA
+           RECORDING MODE IS F.
+       01  FD-DISKIA-REC                 PIC X(133).
+
+       FD  FILE-DISKOA
+           RECORDING MODE IS F.
+       01  FD-DISKOA-REC                 PIC X(2048).
+
+       FD  FILE-DISKOC
+           RECORDING MODE IS F.
+       01  FD-DISKOC-REC                 PIC X(2048).
+
+       FD  FILE-CONTROLCD
+           RECORDING MODE IS F.
+       01  FD-CONTROLCD-REC              PIC X(80).
+
+       FD  FILE-CKPT
+           RECORDING MODE IS F.
+       01  FD-CKPT-REC                   PIC X(30).
+
+       FD  FILE-RECON
+           RECORDING MODE IS F.
+       01  FD-RECON-REC                  PIC X(80).
+
+       FD  FILE-BATLST
+           RECORDING MODE IS F.
+       01  FD-BATLST-REC                 PIC X(141).
+
+       FD  FILE-AUDIT
+           RECORDING MODE IS F.
+       01  FD-AUDIT-REC                  PIC X(139).
+
+       FD  FILE-LAYTB
+           RECORDING MODE IS F.
+       01  FD-LAYTB-REC                  PIC X(72).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *    FILE STATUS FIELDS
+      ******************************************************************
+       77  WS00-DISKIA-STATUS            PIC X(02)   VALUE SPACES.
+       77  WS00-DISKOA-STATUS            PIC X(02)   VALUE SPACES.
+       77  WS00-DISKOC-STATUS            PIC X(02)   VALUE SPACES.
+       77  WS00-CONTROLCD-STATUS         PIC X(02)   VALUE SPACES.
+       77  WS00-CKPT-STATUS              PIC X(02)   VALUE SPACES.
+       77  WS00-RECON-STATUS             PIC X(02)   VALUE SPACES.
+       77  WS00-BATLST-STATUS            PIC X(02)   VALUE SPACES.
+       77  WS00-AUDIT-STATUS             PIC X(02)   VALUE SPACES.
+       77  WS00-LAYTB-STATUS             PIC X(02)   VALUE SPACES.
+
+      ******************************************************************
+      *    DYNAMIC FILE ASSIGNMENT -- DEFAULT TO THE SINGLE-REPORT DD
+      *    PAIR; BATCH MODE OVERRIDES THESE FROM RPTLIST PER ENTRY
+      ******************************************************************
+       01  WS00-DISKIA-DSN               PIC X(44)   VALUE 'INPRINT1'.
+       01  WS00-DISKOA-DSN               PIC X(44)   VALUE 'REPORT1'.
+       01  WS00-DISKOC-DSN               PIC X(44)   VALUE 'REPORT2'.
+
+      ******************************************************************
+      *    SUBMITTER IDENTIFICATION -- SET ONCE AT STARTUP BY
+      *    1050-PARSE-SUBMITTER-PARM, USED BY 8150-WRITE-AUDIT-RECORD
+      ******************************************************************
+       77  WS00-RUN-USERID               PIC X(08)   VALUE SPACES.
+       77  WS00-RUN-JOBNAME              PIC X(08)   VALUE SPACES.
+
+      ******************************************************************
+      *    SWITCHES
+      ******************************************************************
+       77  WS00-EOF-SWITCH               PIC X(01)   VALUE 'N'.
+           88  WS00-EOF-YES                          VALUE 'Y'.
+           88  WS00-EOF-NO                            VALUE 'N'.
+       77  WS00-CKPT-EOF-SWITCH          PIC X(01)   VALUE 'N'.
+           88  WS00-CKPT-EOF-YES                      VALUE 'Y'.
+       77  WS00-BATLST-EOF-SWITCH        PIC X(01)   VALUE 'N'.
+           88  WS00-BATLST-EOF-YES                    VALUE 'Y'.
+       77  WS00-LAYTB-EOF-SWITCH         PIC X(01)   VALUE 'N'.
+           88  WS00-LAYTB-EOF-YES                     VALUE 'Y'.
+       77  WS00-LAYT-FOUND-SWITCH        PIC X(01)   VALUE 'N'.
+           88  WS00-LAYT-FOUND                        VALUE 'Y'.
+       77  WS00-RESTART-DONE-SWITCH      PIC X(01)   VALUE 'N'.
+           88  WS00-RESTART-IS-DONE                   VALUE 'Y'.
+       77  WS00-CKPT-WRITE-DONE-SW       PIC X(01)   VALUE 'N'.
+
+      ******************************************************************
+      *    COUNTERS
+      ******************************************************************
+       77  WS00-SHEET-NBR                PIC 9(03)  COMP   VALUE ZERO.
+       77  WS00-SHEET-SEQ                PIC X(03)        VALUE '001'.
+       77  WS00-ACTIVE-SHEET-NAME        PIC X(20)        VALUE SPACES.
+       77  WS00-LINE-NBR-IN-SHEET        PIC 9(03)  COMP   VALUE ZERO.
+       77  WS00-RECS-READ                PIC 9(09)  COMP   VALUE ZERO.
+       77  WS00-RESTART-TARGET-NBR       PIC 9(09)  COMP   VALUE ZERO.
+       77  WS00-RESTART-SHEET-NBR        PIC 9(03)  COMP   VALUE ZERO.
+       77  WS00-RESTART-LINE-IN-SHEET    PIC 9(03)  COMP   VALUE ZERO.
+       77  WS00-DIVIDE-QUOTIENT          PIC 9(09)  COMP   VALUE ZERO.
+       77  WS00-DIVIDE-REMAINDER         PIC 9(09)  COMP   VALUE ZERO.
+       77  WS00-OUTPUT-ROWS              PIC 9(09)  COMP   VALUE ZERO.
+       77  WS00-SKIPPED-RECS             PIC 9(09)  COMP   VALUE ZERO.
+
+      ******************************************************************
+      *    CONSTANTS
+      ******************************************************************
+       77  WS00-FORM-FEED                PIC X(01)        VALUE X'0C'.
+
+      ******************************************************************
+      *    WORKBOOK LITERAL LINES
+      ******************************************************************
+       01  WS00-XML-LINE                 PIC X(2048).
+
+      ******************************************************************
+      *    CELL WORK AREAS
+      ******************************************************************
+       77  WS00-CELL-TEXT                PIC X(133)  VALUE SPACES.
+       77  WS00-CELL-TYPE-LIT            PIC X(06)   VALUE 'String'.
+       77  WS00-CELL-ESC-TEXT            PIC X(800)  VALUE SPACES.
+       77  WS00-ESC-PTR                  PIC 9(04) COMP   VALUE 1.
+       77  WS00-ESC-IDX                  PIC 9(03) COMP   VALUE 1.
+       77  WS00-ESC-CHAR                 PIC X(01)   VALUE SPACE.
+       01  WS00-CSV-LINE                 PIC X(2048).
+       77  WS00-CSV-PTR                  PIC 9(04) COMP   VALUE 1.
+       77  WS00-CSV-COMMA-CNT            PIC 9(03) COMP   VALUE 0.
+       77  WS00-CSV-QUOTE-CNT            PIC 9(03) COMP   VALUE 0.
+       77  WS00-CSV-TRIM-LEN             PIC 9(03) COMP   VALUE 0.
+       77  WS00-CSV-CHAR-IDX             PIC 9(03) COMP   VALUE 1.
+       77  WS00-CSV-QUOTED-TEXT          PIC X(300)  VALUE SPACES.
+       77  WS00-CSV-Q-PTR                PIC 9(04) COMP   VALUE 1.
+       77  WS00-CSV-LEAD-POS             PIC 9(03) COMP   VALUE 1.
+       01  WS00-RECON-LINE               PIC X(80).
+       77  WS00-RECON-NBR-DISP           PIC ZZZZZZZZ9.
+
+      ******************************************************************
+      *    RUN-TIME CONTROL CARD (SEE COPYLIB/RPTCTL.CPY)
+      ******************************************************************
+           COPY RPTCTL.
+
+      ******************************************************************
+      *    CHECKPOINT LOG RECORD (SEE COPYLIB/RPTCKPT.CPY)
+      ******************************************************************
+           COPY RPTCKPT.
+
+      ******************************************************************
+      *    BATCH DRIVING LIST RECORD (SEE COPYLIB/RPTLIST.CPY)
+      ******************************************************************
+           COPY RPTLIST.
+
+      ******************************************************************
+      *    AUDIT TRAIL RECORD (SEE COPYLIB/RPTAUD.CPY)
+      ******************************************************************
+           COPY RPTAUD.
+
+      ******************************************************************
+      *    PARAMETER-DRIVEN REPORT LAYOUT TABLE (SEE COPYLIB/RPTLAYT)
+      ******************************************************************
+           COPY RPTLAYT.
+
+      ******************************************************************
+      *    REPORT COLUMN LAYOUT (SEE COPYLIB/RPTCOLS.CPY)
+      ******************************************************************
+           COPY RPTCOLS.
+
+      ******************************************************************
+      *    SUBMITTER PARM -- EXEC PGM=RPT2EXCEL,PARM='&SYSUID.,jobname'
+      *    SUPPLIES THE SUBMITTING USERID/JOBNAME FOR RPTAUDIT.  THE
+      *    RUNTIME HANDS THIS IN AUTOMATICALLY WHEN PROCEDURE DIVISION
+      *    NAMES A LINKAGE PARAMETER -- NO CALLER CODE NEEDED.
+      ******************************************************************
+       LINKAGE SECTION.
+       01  WS00-PARM-AREA.
+           05  WS00-PARM-LEN                 PIC S9(4) COMP.
+           05  WS00-PARM-TEXT                PIC X(80).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING WS00-PARM-AREA.
+      ******************************************************************
+
+       0000-MAINLINE.
+           PERFORM 1050-PARSE-SUBMITTER-PARM THRU 1050-EXIT.
+           PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+           PERFORM 1200-LOAD-LAYOUT-TABLE THRU 1200-EXIT.
+           IF WS00-CTL-BATCH-YES
+               PERFORM 1500-PROCESS-BATCH-LIST THRU 1500-EXIT
+           ELSE
+               PERFORM 2500-CONVERT-ONE-REPORT THRU 2500-EXIT
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE -- OPEN FILES, WRITE WORKBOOK/WORKSHEET HEADER
+      *                    WHEN EXCEL OUTPUT IS WANTED.  THE CONTROL
+      *                    CARD IS READ ONCE AT 0000-MAINLINE, BEFORE
+      *                    BATCH-MODE MAY OVERRIDE ITS REPORT-ID/MODE
+      *                    PER RPTLIST ENTRY.
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1250-APPLY-REPORT-LAYOUT THRU 1250-EXIT.
+
+           OPEN INPUT  FILE-DISKIA.
+           IF WS00-DISKIA-STATUS NOT = '00'
+               GO TO 9100-DISKIA-ERROR.
+
+           IF WS00-CTL-RESTART-YES
+               PERFORM 1150-FIND-RESTART-POINT THRU 1150-EXIT
+           END-IF.
+
+           IF WS00-RESTART-IS-DONE
+               CLOSE FILE-DISKIA
+               GO TO 1000-EXIT
+           END-IF.
+
+           IF WS00-RESTART-TARGET-NBR > 0
+               OPEN EXTEND FILE-DISKOA
+           ELSE
+               OPEN OUTPUT FILE-DISKOA
+           END-IF.
+           IF WS00-DISKOA-STATUS NOT = '00'
+               GO TO 9200-DISKOA-ERROR.
+           IF WS00-CTL-MODE-BOTH
+               IF WS00-RESTART-TARGET-NBR > 0
+                   OPEN EXTEND FILE-DISKOC
+               ELSE
+                   OPEN OUTPUT FILE-DISKOC
+               END-IF
+               IF WS00-DISKOC-STATUS NOT = '00'
+                   GO TO 9300-DISKOC-ERROR
+               END-IF
+           END-IF.
+
+           IF WS00-RESTART-TARGET-NBR = 0
+               IF WS00-LAYT-FOUND
+                   IF WS00-CTL-MODE-CSV OR WS00-CTL-MODE-BOTH
+                       PERFORM 2270-WRITE-CSV-TITLE-ROW THRU 2270-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF NOT WS00-CTL-MODE-CSV
+               IF WS00-RESTART-TARGET-NBR > 0
+                   MOVE WS00-RESTART-SHEET-NBR TO WS00-SHEET-NBR
+                   MOVE WS00-RESTART-LINE-IN-SHEET
+                       TO WS00-LINE-NBR-IN-SHEET
+               ELSE
+                   MOVE '<?xml version="1.0"?>' TO WS00-XML-LINE
+                   WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+                   MOVE '<?mso-application progid="Excel.Sheet"?>'
+                       TO WS00-XML-LINE
+                   WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+                   STRING '<Workbook xmlns="urn:schemas-microsoft'
+                              DELIMITED BY SIZE
+                          '-com:office:spreadsheet">'
+                              DELIMITED BY SIZE
+                          INTO WS00-XML-LINE
+                   WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+                   MOVE ' <Styles>' TO WS00-XML-LINE
+                   WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+                   STRING '  <Style ss:ID="sHeader">'
+                              DELIMITED BY SIZE
+                          '<Font ss:Bold="1"/></Style>'
+                              DELIMITED BY SIZE
+                          INTO WS00-XML-LINE
+                   WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+                   MOVE ' </Styles>' TO WS00-XML-LINE
+                   WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+                   PERFORM 2100-START-NEW-WORKSHEET THRU 2100-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 1170-OPEN-CKPT-FOR-WRITING THRU 1170-EXIT.
+           PERFORM 1160-SKIP-TO-RESTART-POINT THRU 1160-EXIT.
+           PERFORM 3000-READ-DISKIA          THRU 3000-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-PARSE-SUBMITTER-PARM -- SPLIT THE OPTIONAL EXEC PARM
+      *                                ('&SYSUID.,jobname') INTO
+      *                                WS00-RUN-USERID/WS00-RUN-JOBNAME
+      *                                FOR 8150-WRITE-AUDIT-RECORD.  NO
+      *                                PARM MEANS BOTH STAY BLANK.
+      ******************************************************************
+       1050-PARSE-SUBMITTER-PARM.
+           MOVE SPACES TO WS00-RUN-USERID.
+           MOVE SPACES TO WS00-RUN-JOBNAME.
+           IF WS00-PARM-LEN > 0
+               UNSTRING WS00-PARM-TEXT(1:WS00-PARM-LEN) DELIMITED BY ','
+                   INTO WS00-RUN-USERID WS00-RUN-JOBNAME
+               END-UNSTRING
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-READ-CONTROL-CARD -- OPTIONAL ONE-RECORD RUN-TIME SWITCH
+      ******************************************************************
+       1100-READ-CONTROL-CARD.
+           MOVE 'E' TO WS00-CTL-OUTPUT-MODE.
+           OPEN INPUT FILE-CONTROLCD.
+           IF WS00-CONTROLCD-STATUS = '00'
+               READ FILE-CONTROLCD INTO WS00-CTL-REC
+                   AT END
+                       CONTINUE
+               END-READ
+               CLOSE FILE-CONTROLCD
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1150-FIND-RESTART-POINT -- SCAN RPTCKPT FOR THE LAST CHECKPOINT
+      *                             RECORDED FOR WS00-CTL-REPORT-ID
+      ******************************************************************
+       1150-FIND-RESTART-POINT.
+           MOVE ZERO TO WS00-RESTART-TARGET-NBR.
+           MOVE ZERO TO WS00-RESTART-SHEET-NBR.
+           MOVE ZERO TO WS00-RESTART-LINE-IN-SHEET.
+           MOVE 'N'  TO WS00-RESTART-DONE-SWITCH.
+           OPEN INPUT FILE-CKPT.
+           IF WS00-CKPT-STATUS = '00'
+               PERFORM 1155-READ-CKPT-RECORD THRU 1155-EXIT
+                   UNTIL WS00-CKPT-EOF-YES
+               CLOSE FILE-CKPT
+           END-IF.
+           MOVE 'N' TO WS00-CKPT-EOF-SWITCH.
+       1150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1155-READ-CKPT-RECORD -- ONE RPTCKPT RECORD OF THE SCAN
+      ******************************************************************
+       1155-READ-CKPT-RECORD.
+           READ FILE-CKPT INTO WS00-CKPT-REC
+               AT END
+                   SET WS00-CKPT-EOF-YES TO TRUE
+           END-READ.
+           IF NOT WS00-CKPT-EOF-YES
+               IF WS00-CKPT-REPORT-ID = WS00-CTL-REPORT-ID
+                   MOVE WS00-CKPT-LAST-REC-NBR
+                       TO WS00-RESTART-TARGET-NBR
+                   MOVE WS00-CKPT-SHEET-NBR
+                       TO WS00-RESTART-SHEET-NBR
+                   MOVE WS00-CKPT-LINE-IN-SHEET
+                       TO WS00-RESTART-LINE-IN-SHEET
+                   MOVE WS00-CKPT-DONE-SW
+                       TO WS00-RESTART-DONE-SWITCH
+               END-IF
+           END-IF.
+       1155-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1160-SKIP-TO-RESTART-POINT -- DISCARD THE INPUT RECORDS ALREADY
+      *                                CONVERTED IN THE PRIOR RUN
+      ******************************************************************
+       1160-SKIP-TO-RESTART-POINT.
+           IF WS00-RESTART-TARGET-NBR > 0
+               PERFORM 3000-READ-DISKIA THRU 3000-EXIT
+                   WS00-RESTART-TARGET-NBR TIMES
+           END-IF.
+       1160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1170-OPEN-CKPT-FOR-WRITING -- ALWAYS OPEN RPTCKPT FOR APPEND SO
+      *                                2410 CAN ADD FRESH CHECKPOINT
+      *                                RECORDS WITHOUT LOSING THE PRIOR
+      *                                REPORT'S HISTORY IN BATCH MODE
+      ******************************************************************
+       1170-OPEN-CKPT-FOR-WRITING.
+           OPEN EXTEND FILE-CKPT.
+           IF WS00-CKPT-STATUS = '35'
+               OPEN OUTPUT FILE-CKPT
+           END-IF.
+       1170-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-LOAD-LAYOUT-TABLE -- READ THE OPTIONAL RPTLAYTB TABLE ONCE
+      *                            AT STARTUP.  WHEN THE DD IS ABSENT,
+      *                            WS00-LAYT-COUNT STAYS ZERO AND EVERY
+      *                            REPORT FALLS BACK TO RPTCOLS.
+      ******************************************************************
+       1200-LOAD-LAYOUT-TABLE.
+           MOVE ZERO TO WS00-LAYT-COUNT.
+           OPEN INPUT FILE-LAYTB.
+           IF WS00-LAYTB-STATUS = '00'
+               PERFORM 1210-READ-LAYTB-RECORD THRU 1210-EXIT
+               PERFORM 1220-BUILD-LAYT-ENTRY THRU 1220-EXIT
+                   UNTIL WS00-LAYTB-EOF-YES
+               CLOSE FILE-LAYTB
+           END-IF.
+           MOVE 'N' TO WS00-LAYTB-EOF-SWITCH.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1210-READ-LAYTB-RECORD -- ONE RPTLAYTB COLUMN DEFINITION
+      ******************************************************************
+       1210-READ-LAYTB-RECORD.
+           READ FILE-LAYTB INTO WS00-LAYTB-IN-REC
+               AT END
+                   SET WS00-LAYTB-EOF-YES TO TRUE
+           END-READ.
+       1210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1220-BUILD-LAYT-ENTRY -- FOLD ONE RPTLAYTB RECORD INTO
+      *                           WS00-LAYT-TABLE.  INPUT MUST BE IN
+      *                           REPORT-ID/COLUMN-SEQUENCE ORDER; A
+      *                           CHANGE OF REPORT-ID STARTS A NEW
+      *                           WS00-LAYT-ENTRY.
+      ******************************************************************
+       1220-BUILD-LAYT-ENTRY.
+           IF WS00-LAYT-COUNT = 0
+               OR WS00-LAYTB-IN-REPORT-ID NOT =
+                   WS00-LAYT-REPORT-ID(WS00-LAYT-COUNT)
+               IF WS00-LAYT-COUNT = 50
+                   GO TO 9400-LAYTB-OVERFLOW-ERROR
+               END-IF
+               ADD 1 TO WS00-LAYT-COUNT
+               MOVE WS00-LAYTB-IN-REPORT-ID
+                   TO WS00-LAYT-REPORT-ID(WS00-LAYT-COUNT)
+               MOVE WS00-LAYTB-IN-SHEET-NAME
+                   TO WS00-LAYT-SHEET-NAME(WS00-LAYT-COUNT)
+               MOVE ZERO TO WS00-LAYT-COL-COUNT(WS00-LAYT-COUNT)
+           END-IF.
+           IF WS00-LAYT-COL-COUNT(WS00-LAYT-COUNT) = 20
+               GO TO 9400-LAYTB-OVERFLOW-ERROR
+           END-IF.
+           ADD 1 TO WS00-LAYT-COL-COUNT(WS00-LAYT-COUNT).
+           SET WS00-LAYT-COL-IDX
+               TO WS00-LAYT-COL-COUNT(WS00-LAYT-COUNT).
+           MOVE WS00-LAYTB-IN-COL-START
+               TO WS00-LAYT-COL-START(WS00-LAYT-COUNT,
+                                       WS00-LAYT-COL-IDX).
+           MOVE WS00-LAYTB-IN-COL-LEN
+               TO WS00-LAYT-COL-LEN(WS00-LAYT-COUNT,
+                                     WS00-LAYT-COL-IDX).
+           MOVE WS00-LAYTB-IN-COL-TYPE
+               TO WS00-LAYT-COL-TYPE(WS00-LAYT-COUNT,
+                                       WS00-LAYT-COL-IDX).
+           MOVE WS00-LAYTB-IN-COL-TITLE
+               TO WS00-LAYT-COL-TITLE(WS00-LAYT-COUNT,
+                                        WS00-LAYT-COL-IDX).
+           PERFORM 1210-READ-LAYTB-RECORD THRU 1210-EXIT.
+       1220-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1250-APPLY-REPORT-LAYOUT -- LOOK UP WS00-CTL-REPORT-ID IN
+      *                              WS00-LAYT-TABLE AND LOAD ITS
+      *                              COLUMNS INTO WS00-COL-TABLE; FALL
+      *                              BACK TO THE RPTCOLS DEFAULT LAYOUT
+      *                              WHEN NO ENTRY MATCHES
+      ******************************************************************
+       1250-APPLY-REPORT-LAYOUT.
+           MOVE 'N' TO WS00-LAYT-FOUND-SWITCH.
+           IF WS00-LAYT-COUNT > 0
+               PERFORM 1260-SEARCH-LAYOUT-TABLE THRU 1260-EXIT
+           END-IF.
+           IF NOT WS00-LAYT-FOUND
+               PERFORM 1270-USE-DEFAULT-LAYOUT THRU 1270-EXIT
+           END-IF.
+       1250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1260-SEARCH-LAYOUT-TABLE -- LINEAR SEARCH OF WS00-LAYT-ENTRY
+      ******************************************************************
+       1260-SEARCH-LAYOUT-TABLE.
+           SET WS00-LAYT-IDX TO 1.
+           SEARCH WS00-LAYT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS00-LAYT-REPORT-ID(WS00-LAYT-IDX) =
+                   WS00-CTL-REPORT-ID
+                   SET WS00-LAYT-FOUND TO TRUE
+                   PERFORM 1265-COPY-MATCHED-LAYOUT THRU 1265-EXIT
+           END-SEARCH.
+       1260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1265-COPY-MATCHED-LAYOUT -- COPY THE MATCHED WS00-LAYT-ENTRY'S
+      *                              COLUMNS INTO WS00-COL-TABLE
+      ******************************************************************
+       1265-COPY-MATCHED-LAYOUT.
+           MOVE WS00-LAYT-COL-COUNT(WS00-LAYT-IDX) TO WS00-COL-COUNT.
+           MOVE WS00-LAYT-SHEET-NAME(WS00-LAYT-IDX)
+               TO WS00-ACTIVE-SHEET-NAME.
+           PERFORM 1266-COPY-ONE-LAYOUT-COL THRU 1266-EXIT
+               VARYING WS00-LAYT-COL-IDX FROM 1 BY 1
+               UNTIL WS00-LAYT-COL-IDX > WS00-COL-COUNT.
+       1265-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1266-COPY-ONE-LAYOUT-COL -- ONE COLUMN OF THE MATCHED ENTRY
+      ******************************************************************
+       1266-COPY-ONE-LAYOUT-COL.
+           SET WS00-COL-IDX TO WS00-LAYT-COL-IDX.
+           MOVE WS00-LAYT-COL-START(WS00-LAYT-IDX, WS00-LAYT-COL-IDX)
+               TO WS00-COL-START(WS00-COL-IDX).
+           MOVE WS00-LAYT-COL-LEN(WS00-LAYT-IDX, WS00-LAYT-COL-IDX)
+               TO WS00-COL-LEN(WS00-COL-IDX).
+           MOVE WS00-LAYT-COL-TYPE(WS00-LAYT-IDX, WS00-LAYT-COL-IDX)
+               TO WS00-COL-TYPE(WS00-COL-IDX).
+           MOVE WS00-LAYT-COL-TITLE(WS00-LAYT-IDX, WS00-LAYT-COL-IDX)
+               TO WS00-COL-TITLE(WS00-COL-IDX).
+       1266-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1270-USE-DEFAULT-LAYOUT -- SHOP-WIDE DEFAULT, NO RPTLAYTB MATCH
+      ******************************************************************
+       1270-USE-DEFAULT-LAYOUT.
+           MOVE 1     TO WS00-COL-COUNT.
+           MOVE 1     TO WS00-COL-START(1).
+           MOVE 133   TO WS00-COL-LEN(1).
+           MOVE 'X'   TO WS00-COL-TYPE(1).
+           MOVE 'DATA' TO WS00-COL-TITLE(1).
+           MOVE SPACES TO WS00-ACTIVE-SHEET-NAME.
+       1270-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-PROCESS-BATCH-LIST -- WS00-CTL-BATCH-YES DRIVES RPTLIST,
+      *                             CONVERTING ONE REPORT PER ENTRY
+      ******************************************************************
+       1500-PROCESS-BATCH-LIST.
+           OPEN INPUT FILE-BATLST.
+           IF WS00-BATLST-STATUS NOT = '00'
+               GO TO 1500-EXIT.
+           PERFORM 1510-READ-BATLST-RECORD THRU 1510-EXIT.
+           PERFORM 1520-PROCESS-BATCH-ENTRY THRU 1520-EXIT
+               UNTIL WS00-BATLST-EOF-YES.
+           CLOSE FILE-BATLST.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1510-READ-BATLST-RECORD -- NEXT RPTLIST ENTRY, SET EOF SWITCH
+      ******************************************************************
+       1510-READ-BATLST-RECORD.
+           READ FILE-BATLST INTO WS00-BATCH-REC
+               AT END
+                   SET WS00-BATLST-EOF-YES TO TRUE
+           END-READ.
+       1510-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1520-PROCESS-BATCH-ENTRY -- LOAD ONE RPTLIST ENTRY'S DSNS/MODE
+      *                              INTO THE RUN-TIME CONTROL FIELDS,
+      *                              RESET PER-RUN COUNTERS, CONVERT
+      ******************************************************************
+       1520-PROCESS-BATCH-ENTRY.
+           IF WS00-BATCH-MODE-BOTH AND WS00-BATCH-CSV-DSN = SPACES
+               GO TO 9500-BATLST-CSV-DSN-ERROR
+           END-IF.
+           MOVE WS00-BATCH-INPUT-DSN  TO WS00-DISKIA-DSN.
+           MOVE WS00-BATCH-OUTPUT-DSN TO WS00-DISKOA-DSN.
+           MOVE WS00-BATCH-CSV-DSN    TO WS00-DISKOC-DSN.
+           MOVE WS00-BATCH-REPORT-ID  TO WS00-CTL-REPORT-ID.
+           MOVE WS00-BATCH-MODE       TO WS00-CTL-OUTPUT-MODE.
+           PERFORM 2510-RESET-COUNTERS    THRU 2510-EXIT.
+           PERFORM 2500-CONVERT-ONE-REPORT THRU 2500-EXIT.
+           PERFORM 1510-READ-BATLST-RECORD THRU 1510-EXIT.
+       1520-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-CONVERT-ONE-REPORT -- FULL INITIALIZE/PROCESS/TERMINATE
+      *                             CYCLE FOR ONE INPUT-TO-OUTPUT PAIR,
+      *                             CALLED ONCE DIRECTLY FOR A SINGLE
+      *                             RUN OR ONCE PER RPTLIST ENTRY
+      ******************************************************************
+       2500-CONVERT-ONE-REPORT.
+           PERFORM 1000-INITIALIZE        THRU 1000-EXIT.
+           IF WS00-RESTART-IS-DONE
+               DISPLAY 'RPT2EXCEL - REPORT ' WS00-CTL-REPORT-ID
+                   ' ALREADY COMPLETED AT LAST CHECKPOINT, SKIPPING'
+           ELSE
+               PERFORM 2000-PROCESS-RECORD    THRU 2000-EXIT
+                   UNTIL WS00-EOF-YES
+               PERFORM 8000-TERMINATE         THRU 8000-EXIT
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2510-RESET-COUNTERS -- REINITIALIZE PER-RUN SWITCHES/COUNTERS
+      *                         BETWEEN RPTLIST ENTRIES IN BATCH MODE
+      ******************************************************************
+       2510-RESET-COUNTERS.
+           MOVE 'N' TO WS00-EOF-SWITCH.
+           MOVE ZERO TO WS00-RECS-READ.
+           MOVE ZERO TO WS00-SHEET-NBR.
+           MOVE ZERO TO WS00-LINE-NBR-IN-SHEET.
+           MOVE ZERO TO WS00-OUTPUT-ROWS.
+           MOVE ZERO TO WS00-SKIPPED-RECS.
+           MOVE ZERO TO WS00-RESTART-TARGET-NBR.
+           MOVE ZERO TO WS00-RESTART-SHEET-NBR.
+           MOVE ZERO TO WS00-RESTART-LINE-IN-SHEET.
+           MOVE 'N'  TO WS00-RESTART-DONE-SWITCH.
+       2510-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD -- ONE FILE-DISKIA RECORD PER PASS
+      ******************************************************************
+       2000-PROCESS-RECORD.
+           IF FD-DISKIA-REC(1:1) = WS00-FORM-FEED
+               ADD 1 TO WS00-SKIPPED-RECS
+               IF NOT WS00-CTL-MODE-CSV
+                   PERFORM 2100-START-NEW-WORKSHEET THRU 2100-EXIT
+               END-IF
+           ELSE
+               ADD 1 TO WS00-OUTPUT-ROWS
+               IF NOT WS00-CTL-MODE-CSV
+                   PERFORM 2200-WRITE-DATA-ROW THRU 2200-EXIT
+               END-IF
+               IF WS00-CTL-MODE-CSV OR WS00-CTL-MODE-BOTH
+                   PERFORM 2250-WRITE-CSV-ROW THRU 2250-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2400-CHECK-CHECKPOINT THRU 2400-EXIT.
+           PERFORM 3000-READ-DISKIA THRU 3000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-START-NEW-WORKSHEET -- CLOSE PRIOR TAB (IF ANY), OPEN NEXT
+      ******************************************************************
+       2100-START-NEW-WORKSHEET.
+           IF WS00-SHEET-NBR > 0
+               MOVE '  </Table>'    TO WS00-XML-LINE
+               WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+               PERFORM 2120-WRITE-FREEZE-PANE THRU 2120-EXIT
+               MOVE ' </Worksheet>' TO WS00-XML-LINE
+               WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+           END-IF.
+
+           ADD 1 TO WS00-SHEET-NBR.
+           MOVE ZERO TO WS00-LINE-NBR-IN-SHEET.
+           MOVE WS00-SHEET-NBR TO WS00-SHEET-SEQ.
+           IF WS00-ACTIVE-SHEET-NAME = SPACES
+               STRING ' <Worksheet ss:Name="Sheet' DELIMITED BY SIZE
+                      WS00-SHEET-SEQ             DELIMITED BY SIZE
+                      '">'                         DELIMITED BY SIZE
+                      INTO WS00-XML-LINE
+           ELSE
+               MOVE SPACES TO WS00-CELL-TEXT
+               MOVE WS00-ACTIVE-SHEET-NAME TO WS00-CELL-TEXT
+               PERFORM 2215-ESCAPE-CELL-TEXT THRU 2215-EXIT
+               STRING ' <Worksheet ss:Name="'     DELIMITED BY SIZE
+                      WS00-CELL-ESC-TEXT(1:WS00-ESC-PTR - 1)
+                                                   DELIMITED BY SIZE
+                      WS00-SHEET-SEQ             DELIMITED BY SIZE
+                      '">'                         DELIMITED BY SIZE
+                      INTO WS00-XML-LINE
+           END-IF.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           MOVE '  <Table>' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           IF WS00-LAYT-FOUND
+               PERFORM 2110-WRITE-TITLE-ROW THRU 2110-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2110-WRITE-TITLE-ROW -- ONE BOLD ROW OF RPTLAYTB COLUMN TITLES
+      *                           AT THE TOP OF THE TABLE JUST OPENED.
+      *                           DOES NOT ADVANCE WS00-LINE-NBR-IN-
+      *                           SHEET -- THE EXISTING "FIRST TWO
+      *                           PRINT-FILE ROWS ARE BOLD HEADING
+      *                           LINES" WINDOW IN 2200-WRITE-DATA-ROW
+      *                           COUNTS ONLY ACTUAL INPUT RECORDS, AND
+      *                           IS UNCHANGED BY THIS SYNTHETIC ROW.
+      ******************************************************************
+       2110-WRITE-TITLE-ROW.
+           MOVE '   <Row ss:StyleID="sHeader">' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           PERFORM 2111-WRITE-TITLE-CELL THRU 2111-EXIT
+               VARYING WS00-COL-IDX FROM 1 BY 1
+               UNTIL WS00-COL-IDX > WS00-COL-COUNT.
+           MOVE '   </Row>' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2111-WRITE-TITLE-CELL -- ONE COLUMN TITLE OF THE TITLE ROW
+      ******************************************************************
+       2111-WRITE-TITLE-CELL.
+           MOVE SPACES TO WS00-CELL-TEXT.
+           MOVE WS00-COL-TITLE(WS00-COL-IDX) TO WS00-CELL-TEXT.
+           MOVE 'String' TO WS00-CELL-TYPE-LIT.
+           PERFORM 2215-ESCAPE-CELL-TEXT THRU 2215-EXIT.
+           STRING '    <Cell><Data ss:Type="'
+                      DELIMITED BY SIZE
+                  WS00-CELL-TYPE-LIT
+                      DELIMITED BY SIZE
+                  '">'
+                      DELIMITED BY SIZE
+                  WS00-CELL-ESC-TEXT(1:WS00-ESC-PTR - 1)
+                      DELIMITED BY SIZE
+                  '</Data></Cell>'
+                      DELIMITED BY SIZE
+                  INTO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+       2111-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2120-WRITE-FREEZE-PANE -- FREEZE THE TITLE/COLUMN-HEADING ROWS
+      *                            AT THE TOP OF THE WORKSHEET JUST
+      *                            CLOSED SO THEY STAY VISIBLE ON SCROLL
+      ******************************************************************
+       2120-WRITE-FREEZE-PANE.
+           STRING ' <WorksheetOptions xmlns="urn:schemas-micro'
+                      DELIMITED BY SIZE
+                  'soft-com:office:excel">'
+                      DELIMITED BY SIZE
+                  INTO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           MOVE '  <FreezePanes/>' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           MOVE '  <FrozenNoSplit/>' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           MOVE '  <SplitHorizontal>2</SplitHorizontal>'
+               TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           MOVE '  <TopRowBottomPane>2</TopRowBottomPane>'
+               TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           MOVE '  <ActivePane>2</ActivePane>' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           MOVE ' </WorksheetOptions>' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+       2120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-DATA-ROW -- CHOP FD-DISKIA-REC PER WS00-COL-TABLE
+      *                         AND EMIT ONE CELL PER DEFINED COLUMN.
+      *                         THE FIRST TWO ROWS OF EACH WORKSHEET ARE
+      *                         TITLE/COLUMN-HEADING LINES, RENDERED IN
+      *                         THE sHeader BOLD STYLE.
+      ******************************************************************
+       2200-WRITE-DATA-ROW.
+           ADD 1 TO WS00-LINE-NBR-IN-SHEET.
+           IF WS00-LINE-NBR-IN-SHEET <= 2
+               MOVE '   <Row ss:StyleID="sHeader">' TO WS00-XML-LINE
+           ELSE
+               MOVE '   <Row>' TO WS00-XML-LINE
+           END-IF.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+           PERFORM 2210-WRITE-CELL THRU 2210-EXIT
+               VARYING WS00-COL-IDX FROM 1 BY 1
+               UNTIL WS00-COL-IDX > WS00-COL-COUNT.
+           MOVE '   </Row>' TO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2210-WRITE-CELL -- ONE COLUMN OF THE CURRENT ROW
+      ******************************************************************
+       2210-WRITE-CELL.
+           MOVE SPACES TO WS00-CELL-TEXT.
+           MOVE FD-DISKIA-REC(WS00-COL-START(WS00-COL-IDX):
+                              WS00-COL-LEN(WS00-COL-IDX))
+               TO WS00-CELL-TEXT.
+           IF WS00-COL-IS-NUMBER(WS00-COL-IDX)
+               MOVE 'Number' TO WS00-CELL-TYPE-LIT
+           ELSE
+               MOVE 'String' TO WS00-CELL-TYPE-LIT
+           END-IF.
+           PERFORM 2215-ESCAPE-CELL-TEXT THRU 2215-EXIT.
+           STRING '    <Cell><Data ss:Type="'
+                      DELIMITED BY SIZE
+                  WS00-CELL-TYPE-LIT
+                      DELIMITED BY SIZE
+                  '">'
+                      DELIMITED BY SIZE
+                  WS00-CELL-ESC-TEXT(1:WS00-ESC-PTR - 1)
+                      DELIMITED BY SIZE
+                  '</Data></Cell>'
+                      DELIMITED BY SIZE
+                  INTO WS00-XML-LINE.
+           WRITE FD-DISKOA-REC FROM WS00-XML-LINE.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2215-ESCAPE-CELL-TEXT -- XML-ESCAPE WS00-CELL-TEXT INTO
+      *                           WS00-CELL-ESC-TEXT SO & < > " IN A
+      *                           CHOPPED COLUMN CANNOT PRODUCE INVALID
+      *                           SPREADSHEETML THAT EXCEL REJECTS
+      ******************************************************************
+       2215-ESCAPE-CELL-TEXT.
+           MOVE SPACES TO WS00-CELL-ESC-TEXT.
+           MOVE 1 TO WS00-ESC-PTR.
+           PERFORM 2216-ESCAPE-ONE-CHAR THRU 2216-EXIT
+               VARYING WS00-ESC-IDX FROM 1 BY 1
+               UNTIL WS00-ESC-IDX > 133.
+       2215-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2216-ESCAPE-ONE-CHAR -- ONE CHARACTER OF WS00-CELL-TEXT
+      ******************************************************************
+       2216-ESCAPE-ONE-CHAR.
+           MOVE WS00-CELL-TEXT(WS00-ESC-IDX:1) TO WS00-ESC-CHAR.
+           EVALUATE WS00-ESC-CHAR
+               WHEN '&'
+                   STRING '&amp;' DELIMITED BY SIZE
+                       INTO WS00-CELL-ESC-TEXT
+                       WITH POINTER WS00-ESC-PTR
+               WHEN '<'
+                   STRING '&lt;' DELIMITED BY SIZE
+                       INTO WS00-CELL-ESC-TEXT
+                       WITH POINTER WS00-ESC-PTR
+               WHEN '>'
+                   STRING '&gt;' DELIMITED BY SIZE
+                       INTO WS00-CELL-ESC-TEXT
+                       WITH POINTER WS00-ESC-PTR
+               WHEN '"'
+                   STRING '&quot;' DELIMITED BY SIZE
+                       INTO WS00-CELL-ESC-TEXT
+                       WITH POINTER WS00-ESC-PTR
+               WHEN OTHER
+                   STRING WS00-ESC-CHAR DELIMITED BY SIZE
+                       INTO WS00-CELL-ESC-TEXT
+                       WITH POINTER WS00-ESC-PTR
+           END-EVALUATE.
+       2216-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2250-WRITE-CSV-ROW -- BUILD ONE COMMA-SEPARATED CSV RECORD FROM
+      *                        THE SAME WS00-COL-TABLE LAYOUT AND WRITE
+      *                        IT TO REPORT1 (MODE CSV) OR REPORT2
+      *                        (MODE BOTH, ALONGSIDE THE EXCEL OUTPUT)
+      ******************************************************************
+       2250-WRITE-CSV-ROW.
+           MOVE SPACES TO WS00-CSV-LINE.
+           MOVE 1 TO WS00-CSV-PTR.
+           PERFORM 2260-APPEND-CSV-CELL THRU 2260-EXIT
+               VARYING WS00-COL-IDX FROM 1 BY 1
+               UNTIL WS00-COL-IDX > WS00-COL-COUNT.
+           IF WS00-CTL-MODE-CSV
+               WRITE FD-DISKOA-REC FROM WS00-CSV-LINE
+           ELSE
+               WRITE FD-DISKOC-REC FROM WS00-CSV-LINE
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2260-APPEND-CSV-CELL -- APPEND ONE TRIMMED COLUMN, COMMA-LED.
+      *                          A CELL CONTAINING A COMMA OR A QUOTE
+      *                          IS WRAPPED IN QUOTES (EMBEDDED QUOTES
+      *                          DOUBLED) SO IT CANNOT SHIFT LATER
+      *                          COLUMNS WHEN THE CSV IS RE-READ.
+      ******************************************************************
+       2260-APPEND-CSV-CELL.
+           MOVE SPACES TO WS00-CELL-TEXT.
+           MOVE FD-DISKIA-REC(WS00-COL-START(WS00-COL-IDX):
+                              WS00-COL-LEN(WS00-COL-IDX))
+               TO WS00-CELL-TEXT.
+           IF WS00-COL-IDX > 1
+               STRING ',' DELIMITED BY SIZE
+                   INTO WS00-CSV-LINE
+                   WITH POINTER WS00-CSV-PTR
+           END-IF.
+           MOVE ZERO TO WS00-CSV-COMMA-CNT.
+           MOVE ZERO TO WS00-CSV-QUOTE-CNT.
+           INSPECT WS00-CELL-TEXT
+               TALLYING WS00-CSV-COMMA-CNT FOR ALL ','.
+           INSPECT WS00-CELL-TEXT
+               TALLYING WS00-CSV-QUOTE-CNT FOR ALL '"'.
+           IF WS00-CSV-COMMA-CNT > 0 OR WS00-CSV-QUOTE-CNT > 0
+               PERFORM 2265-APPEND-QUOTED-CSV-CELL THRU 2265-EXIT
+           ELSE
+               STRING FUNCTION TRIM(WS00-CELL-TEXT) DELIMITED BY SIZE
+                   INTO WS00-CSV-LINE
+                   WITH POINTER WS00-CSV-PTR
+           END-IF.
+       2260-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2265-APPEND-QUOTED-CSV-CELL -- WRAP WS00-CELL-TEXT IN QUOTES,
+      *                                 DOUBLING ANY EMBEDDED QUOTE,
+      *                                 STOPPING AT THE LAST NON-BLANK
+      *                                 CHARACTER (SAME TRIM POINT THE
+      *                                 UNQUOTED PATH USES).
+      ******************************************************************
+       2265-APPEND-QUOTED-CSV-CELL.
+           MOVE SPACES TO WS00-CSV-QUOTED-TEXT.
+           MOVE 1 TO WS00-CSV-Q-PTR.
+           MOVE 133 TO WS00-CSV-TRIM-LEN.
+           PERFORM 2267-BACK-UP-TRIM-LEN THRU 2267-EXIT
+               UNTIL WS00-CSV-TRIM-LEN = 0
+                  OR WS00-CELL-TEXT(WS00-CSV-TRIM-LEN:1) NOT = SPACE.
+           MOVE 1 TO WS00-CSV-LEAD-POS.
+           IF WS00-CSV-TRIM-LEN > 0
+               PERFORM 2268-ADVANCE-LEAD-POS THRU 2268-EXIT
+                   UNTIL WS00-CSV-LEAD-POS > WS00-CSV-TRIM-LEN
+                      OR WS00-CELL-TEXT(WS00-CSV-LEAD-POS:1) NOT = SPACE
+           END-IF.
+           STRING '"' DELIMITED BY SIZE
+               INTO WS00-CSV-QUOTED-TEXT
+               WITH POINTER WS00-CSV-Q-PTR.
+           IF WS00-CSV-TRIM-LEN > 0
+               PERFORM 2266-QUOTE-ONE-CSV-CHAR THRU 2266-EXIT
+                   VARYING WS00-CSV-CHAR-IDX FROM WS00-CSV-LEAD-POS BY 1
+                   UNTIL WS00-CSV-CHAR-IDX > WS00-CSV-TRIM-LEN
+           END-IF.
+           STRING '"' DELIMITED BY SIZE
+               INTO WS00-CSV-QUOTED-TEXT
+               WITH POINTER WS00-CSV-Q-PTR.
+           STRING WS00-CSV-QUOTED-TEXT(1:WS00-CSV-Q-PTR - 1)
+                   DELIMITED BY SIZE
+               INTO WS00-CSV-LINE
+               WITH POINTER WS00-CSV-PTR.
+       2265-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2266-QUOTE-ONE-CSV-CHAR -- COPY ONE CHARACTER, DOUBLING A QUOTE
+      ******************************************************************
+       2266-QUOTE-ONE-CSV-CHAR.
+           IF WS00-CELL-TEXT(WS00-CSV-CHAR-IDX:1) = '"'
+               STRING '""' DELIMITED BY SIZE
+                   INTO WS00-CSV-QUOTED-TEXT
+                   WITH POINTER WS00-CSV-Q-PTR
+           ELSE
+               STRING WS00-CELL-TEXT(WS00-CSV-CHAR-IDX:1)
+                       DELIMITED BY SIZE
+                   INTO WS00-CSV-QUOTED-TEXT
+                   WITH POINTER WS00-CSV-Q-PTR
+           END-IF.
+       2266-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2267-BACK-UP-TRIM-LEN -- STEP WS00-CSV-TRIM-LEN BACK ONE
+      *                           POSITION (TRAILING-BLANK SCAN)
+      ******************************************************************
+       2267-BACK-UP-TRIM-LEN.
+           SUBTRACT 1 FROM WS00-CSV-TRIM-LEN.
+       2267-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2268-ADVANCE-LEAD-POS -- STEP WS00-CSV-LEAD-POS FORWARD ONE
+      *                           POSITION (LEADING-BLANK SCAN), SO A
+      *                           QUOTED CELL TRIMS LEADING SPACES THE
+      *                           SAME WAY FUNCTION TRIM DOES FOR THE
+      *                           UNQUOTED PATH
+      ******************************************************************
+       2268-ADVANCE-LEAD-POS.
+           ADD 1 TO WS00-CSV-LEAD-POS.
+       2268-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2270-WRITE-CSV-TITLE-ROW -- ONE HEADER RECORD OF RPTLAYTB COLUMN
+      *                               TITLES AT THE TOP OF THE CSV/
+      *                               REPORT2 OUTPUT, BUILT FROM THE
+      *                               SAME WS00-COL-TABLE LAYOUT AS THE
+      *                               DATA ROWS THAT FOLLOW IT.
+      ******************************************************************
+       2270-WRITE-CSV-TITLE-ROW.
+           MOVE SPACES TO WS00-CSV-LINE.
+           MOVE 1 TO WS00-CSV-PTR.
+           PERFORM 2271-APPEND-CSV-TITLE-CELL THRU 2271-EXIT
+               VARYING WS00-COL-IDX FROM 1 BY 1
+               UNTIL WS00-COL-IDX > WS00-COL-COUNT.
+           IF WS00-CTL-MODE-CSV
+               WRITE FD-DISKOA-REC FROM WS00-CSV-LINE
+           ELSE
+               WRITE FD-DISKOC-REC FROM WS00-CSV-LINE
+           END-IF.
+       2270-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2271-APPEND-CSV-TITLE-CELL -- ONE COLUMN TITLE, COMMA-LED AND
+      *                                 QUOTED THE SAME WAY A DATA CELL
+      *                                 WOULD BE IF IT CONTAINED A
+      *                                 COMMA OR A QUOTE.
+      ******************************************************************
+       2271-APPEND-CSV-TITLE-CELL.
+           MOVE SPACES TO WS00-CELL-TEXT.
+           MOVE WS00-COL-TITLE(WS00-COL-IDX) TO WS00-CELL-TEXT.
+           IF WS00-COL-IDX > 1
+               STRING ',' DELIMITED BY SIZE
+                   INTO WS00-CSV-LINE
+                   WITH POINTER WS00-CSV-PTR
+           END-IF.
+           MOVE ZERO TO WS00-CSV-COMMA-CNT.
+           MOVE ZERO TO WS00-CSV-QUOTE-CNT.
+           INSPECT WS00-CELL-TEXT
+               TALLYING WS00-CSV-COMMA-CNT FOR ALL ','.
+           INSPECT WS00-CELL-TEXT
+               TALLYING WS00-CSV-QUOTE-CNT FOR ALL '"'.
+           IF WS00-CSV-COMMA-CNT > 0 OR WS00-CSV-QUOTE-CNT > 0
+               PERFORM 2265-APPEND-QUOTED-CSV-CELL THRU 2265-EXIT
+           ELSE
+               STRING FUNCTION TRIM(WS00-CELL-TEXT) DELIMITED BY SIZE
+                   INTO WS00-CSV-LINE
+                   WITH POINTER WS00-CSV-PTR
+           END-IF.
+       2271-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-CHECK-CHECKPOINT -- EVERY WS00-CTL-CKPT-INTERVAL RECORDS,
+      *                           DROP A CHECKPOINT TO RPTCKPT
+      ******************************************************************
+       2400-CHECK-CHECKPOINT.
+           IF WS00-CTL-CKPT-INTERVAL > 0
+               DIVIDE WS00-RECS-READ BY WS00-CTL-CKPT-INTERVAL
+                   GIVING WS00-DIVIDE-QUOTIENT
+                   REMAINDER WS00-DIVIDE-REMAINDER
+               IF WS00-DIVIDE-REMAINDER = 0
+                   MOVE 'N' TO WS00-CKPT-WRITE-DONE-SW
+                   PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+               END-IF
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2410-WRITE-CHECKPOINT -- APPEND ONE RPTCKPT RECORD
+      ******************************************************************
+       2410-WRITE-CHECKPOINT.
+           MOVE WS00-CTL-REPORT-ID  TO WS00-CKPT-REPORT-ID.
+           MOVE WS00-RECS-READ      TO WS00-CKPT-LAST-REC-NBR.
+           MOVE WS00-SHEET-NBR      TO WS00-CKPT-SHEET-NBR.
+           MOVE WS00-LINE-NBR-IN-SHEET
+                                    TO WS00-CKPT-LINE-IN-SHEET.
+           MOVE WS00-CKPT-WRITE-DONE-SW TO WS00-CKPT-DONE-SW.
+           MOVE SPACES              TO WS00-CKPT-FILLER.
+           WRITE FD-CKPT-REC FROM WS00-CKPT-REC.
+       2410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-READ-DISKIA -- NEXT INPUT RECORD, SET EOF SWITCH AT END
+      ******************************************************************
+       3000-READ-DISKIA.
+           READ FILE-DISKIA
+               AT END
+                   SET WS00-EOF-YES TO TRUE
+           END-READ.
+           IF NOT WS00-EOF-YES
+               IF WS00-DISKIA-STATUS NOT = '00'
+                   GO TO 9100-DISKIA-ERROR
+               END-IF
+               ADD 1 TO WS00-RECS-READ
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-TERMINATE -- CLOSE OUT LAST WORKSHEET TAB AND THE WORKBOOK
+      ******************************************************************
+       8000-TERMINATE.
+           IF NOT WS00-CTL-MODE-CSV
+               MOVE '  </Table>'    TO WS00-XML-LINE
+               WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+               PERFORM 2120-WRITE-FREEZE-PANE THRU 2120-EXIT
+               MOVE ' </Worksheet>' TO WS00-XML-LINE
+               WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+               MOVE '</Workbook>'   TO WS00-XML-LINE
+               WRITE FD-DISKOA-REC FROM WS00-XML-LINE
+           END-IF.
+           IF WS00-CTL-CKPT-INTERVAL > 0
+               MOVE 'Y' TO WS00-CKPT-WRITE-DONE-SW
+               PERFORM 2410-WRITE-CHECKPOINT THRU 2410-EXIT
+           END-IF.
+           PERFORM 8100-WRITE-RECON-REPORT THRU 8100-EXIT.
+           PERFORM 8150-WRITE-AUDIT-RECORD THRU 8150-EXIT.
+           CLOSE FILE-DISKIA.
+           CLOSE FILE-DISKOA.
+           CLOSE FILE-CKPT.
+           IF WS00-CTL-MODE-BOTH
+               CLOSE FILE-DISKOC
+           END-IF.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8100-WRITE-RECON-REPORT -- CONTROL-TOTAL SUMMARY SO OPERATIONS
+      *                             CAN RECONCILE THE CONVERSION BEFORE
+      *                             RELEASING OUTPUT TO THE BUSINESS.
+      *                             OPENED FOR APPEND SO EVERY REPORT OF
+      *                             A BATCH RUN KEEPS ITS OWN BLOCK OF
+      *                             TOTALS INSTEAD OF THE LAST ENTRY
+      *                             OVERWRITING ALL THE EARLIER ONES.
+      ******************************************************************
+       8100-WRITE-RECON-REPORT.
+           OPEN EXTEND FILE-RECON.
+           IF WS00-RECON-STATUS = '35'
+               OPEN OUTPUT FILE-RECON
+           END-IF.
+           IF WS00-RECON-STATUS NOT = '00'
+               GO TO 8100-EXIT.
+
+           MOVE SPACES TO WS00-RECON-LINE.
+           STRING 'RPT2EXCEL CONTROL-TOTAL RECONCILIATION'
+                      DELIMITED BY SIZE
+                  INTO WS00-RECON-LINE.
+           WRITE FD-RECON-REC FROM WS00-RECON-LINE.
+
+           MOVE SPACES TO WS00-RECON-LINE.
+           STRING 'REPORT-ID . . . . . . . . . . . '
+                      DELIMITED BY SIZE
+                  WS00-CTL-REPORT-ID
+                      DELIMITED BY SIZE
+                  INTO WS00-RECON-LINE.
+           WRITE FD-RECON-REC FROM WS00-RECON-LINE.
+
+           MOVE WS00-RECS-READ TO WS00-RECON-NBR-DISP.
+           MOVE SPACES TO WS00-RECON-LINE.
+           STRING 'INPUT RECORDS READ . . . . . . '
+                      DELIMITED BY SIZE
+                  WS00-RECON-NBR-DISP
+                      DELIMITED BY SIZE
+                  INTO WS00-RECON-LINE.
+           WRITE FD-RECON-REC FROM WS00-RECON-LINE.
+
+           MOVE WS00-OUTPUT-ROWS TO WS00-RECON-NBR-DISP.
+           MOVE SPACES TO WS00-RECON-LINE.
+           STRING 'OUTPUT ROWS WRITTEN . . . . . . '
+                      DELIMITED BY SIZE
+                  WS00-RECON-NBR-DISP
+                      DELIMITED BY SIZE
+                  INTO WS00-RECON-LINE.
+           WRITE FD-RECON-REC FROM WS00-RECON-LINE.
+
+           MOVE WS00-SHEET-NBR TO WS00-RECON-NBR-DISP.
+           MOVE SPACES TO WS00-RECON-LINE.
+           STRING 'PAGE/WORKSHEET COUNT. . . . . . '
+                      DELIMITED BY SIZE
+                  WS00-RECON-NBR-DISP
+                      DELIMITED BY SIZE
+                  INTO WS00-RECON-LINE.
+           WRITE FD-RECON-REC FROM WS00-RECON-LINE.
+
+           MOVE WS00-SKIPPED-RECS TO WS00-RECON-NBR-DISP.
+           MOVE SPACES TO WS00-RECON-LINE.
+           STRING 'SKIPPED/REJECTED LINES. . . . . '
+                      DELIMITED BY SIZE
+                  WS00-RECON-NBR-DISP
+                      DELIMITED BY SIZE
+                  INTO WS00-RECON-LINE.
+           WRITE FD-RECON-REC FROM WS00-RECON-LINE.
+
+           CLOSE FILE-RECON.
+       8100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8150-WRITE-AUDIT-RECORD -- APPEND ONE RPTAUDIT ENTRY FOR THIS
+      *                             CONVERSION: WHO/WHEN/WHAT RAN AND
+      *                             HOW MANY RECORDS WENT THROUGH IT
+      ******************************************************************
+       8150-WRITE-AUDIT-RECORD.
+           OPEN EXTEND FILE-AUDIT.
+           IF WS00-AUDIT-STATUS = '35'
+               OPEN OUTPUT FILE-AUDIT
+           END-IF.
+           IF WS00-AUDIT-STATUS NOT = '00'
+               GO TO 8150-EXIT.
+
+           MOVE WS00-CTL-REPORT-ID TO WS00-AUD-REPORT-ID.
+           ACCEPT WS00-AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS00-AUD-RUN-TIME FROM TIME.
+           MOVE WS00-RUN-USERID  TO WS00-AUD-USERID.
+           MOVE WS00-RUN-JOBNAME TO WS00-AUD-JOBNAME.
+           MOVE WS00-DISKIA-DSN TO WS00-AUD-INPUT-DSN.
+           MOVE WS00-DISKOA-DSN TO WS00-AUD-OUTPUT-DSN.
+           MOVE WS00-RECS-READ  TO WS00-AUD-RECS-READ.
+           MOVE SPACES          TO WS00-AUD-FILLER.
+           WRITE FD-AUDIT-REC FROM WS00-AUD-REC.
+           CLOSE FILE-AUDIT.
+       8150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9100-DISKIA-ERROR / 9200-DISKOA-ERROR -- FATAL FILE ERRORS
+      ******************************************************************
+       9100-DISKIA-ERROR.
+           DISPLAY 'RPT2EXCEL - FILE-DISKIA ERROR, STATUS = '
+               WS00-DISKIA-STATUS.
+           GO TO 9999-EXIT.
+
+       9200-DISKOA-ERROR.
+           DISPLAY 'RPT2EXCEL - FILE-DISKOA ERROR, STATUS = '
+               WS00-DISKOA-STATUS.
+           GO TO 9999-EXIT.
+
+       9300-DISKOC-ERROR.
+           DISPLAY 'RPT2EXCEL - FILE-DISKOC ERROR, STATUS = '
+               WS00-DISKOC-STATUS.
+           GO TO 9999-EXIT.
+
+       9400-LAYTB-OVERFLOW-ERROR.
+           DISPLAY 'RPT2EXCEL - RPTLAYTB TABLE LIMIT EXCEEDED (MAX '
+               '50 REPORT-IDS / 20 COLUMNS EACH), REPORT-ID = '
+               WS00-LAYTB-IN-REPORT-ID.
+           GO TO 9999-EXIT.
+
+       9500-BATLST-CSV-DSN-ERROR.
+           DISPLAY 'RPT2EXCEL - RPTLIST ENTRY IS MODE B WITH NO '
+               'CSV-DSN, REPORT-ID = ' WS00-BATCH-REPORT-ID.
+           GO TO 9999-EXIT.
+
+       9999-EXIT.
+           CLOSE FILE-DISKIA.
+           CLOSE FILE-DISKOA.
+           CLOSE FILE-DISKOC.
+           CLOSE FILE-CKPT.
+           CLOSE FILE-RECON.
+           CLOSE FILE-BATLST.
+           CLOSE FILE-AUDIT.
+           CLOSE FILE-LAYTB.
+           STOP RUN.
