@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    RPTCOLS  --  ACTIVE COLUMN LAYOUT FOR THE REPORT CURRENTLY
+      *                  BEING CONVERTED.  ONE ENTRY PER OUTPUT COLUMN
+      *                  (START POSITION / LENGTH / TYPE / TITLE) IN
+      *                  FD-DISKIA-REC.
+      *
+      *    THE VALUES BELOW ARE THE SHOP-WIDE DEFAULT LAYOUT -- A
+      *    SINGLE COLUMN CARRYING THE WHOLE PRINT LINE -- USED WHEN NO
+      *    REPORT-SPECIFIC LAYOUT HAS BEEN SUPPLIED.  (SEE RPTLAYT.CPY
+      *    FOR THE TABLE THAT OVERRIDES THIS ENTRY BY REPORT-ID.)
+      ******************************************************************
+       01  WS00-COL-TABLE.
+           05  WS00-COL-COUNT            PIC 9(02) COMP VALUE 1.
+           05  WS00-COL-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS00-COL-IDX.
+               10  WS00-COL-START        PIC 9(03) COMP VALUE 1.
+               10  WS00-COL-LEN          PIC 9(03) COMP VALUE 133.
+               10  WS00-COL-TYPE         PIC X(01)      VALUE 'X'.
+                   88  WS00-COL-IS-TEXT               VALUE 'X'.
+                   88  WS00-COL-IS-NUMBER             VALUE 'N'.
+                   88  WS00-COL-IS-DATE               VALUE 'D'.
+               10  WS00-COL-TITLE        PIC X(20)      VALUE 'DATA'.
