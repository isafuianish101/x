@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    RPTCTL  --  RUN-TIME CONTROL CARD FOR RPT2EXCEL, READ ONCE
+      *                 AT STARTUP FROM DD CTLCARD.  ONE RECORD.
+      ******************************************************************
+       01  WS00-CTL-REC.
+           05  WS00-CTL-OUTPUT-MODE      PIC X(01)  VALUE 'E'.
+               88  WS00-CTL-MODE-EXCEL              VALUE 'E'.
+               88  WS00-CTL-MODE-CSV                VALUE 'C'.
+               88  WS00-CTL-MODE-BOTH               VALUE 'B'.
+           05  WS00-CTL-REPORT-ID        PIC X(08)  VALUE SPACES.
+           05  WS00-CTL-RESTART-SW       PIC X(01)  VALUE 'N'.
+               88  WS00-CTL-RESTART-YES             VALUE 'Y'.
+           05  WS00-CTL-CKPT-INTERVAL    PIC 9(05)  VALUE 01000.
+           05  WS00-CTL-BATCH-SW         PIC X(01)  VALUE 'N'.
+               88  WS00-CTL-BATCH-YES                VALUE 'Y'.
+           05  FILLER                    PIC X(64)  VALUE SPACES.
