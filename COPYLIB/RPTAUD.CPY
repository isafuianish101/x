@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    RPTAUD  --  AUDIT TRAIL RECORD FOR RPT2EXCEL (DD RPTAUDIT).
+      *                  ONE RECORD IS APPENDED PER REPORT CONVERTED --
+      *                  ONCE FOR A SINGLE RUN, ONCE PER RPTLIST ENTRY
+      *                  WHEN WS00-CTL-BATCH-SW = 'Y'.
+      ******************************************************************
+       01  WS00-AUD-REC.
+           05  WS00-AUD-REPORT-ID       PIC X(08).
+           05  WS00-AUD-RUN-DATE        PIC X(08).
+           05  WS00-AUD-RUN-TIME        PIC X(08).
+           05  WS00-AUD-USERID          PIC X(08).
+           05  WS00-AUD-INPUT-DSN       PIC X(44).
+           05  WS00-AUD-OUTPUT-DSN      PIC X(44).
+           05  WS00-AUD-RECS-READ       PIC 9(09).
+           05  WS00-AUD-JOBNAME         PIC X(08).
+           05  WS00-AUD-FILLER          PIC X(02).
