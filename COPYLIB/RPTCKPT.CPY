@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    RPTCKPT  --  CHECKPOINT LOG RECORD FOR RPT2EXCEL (DD
+      *                  RPTCKPT).  ONE RECORD IS APPENDED EVERY
+      *                  WS00-CTL-CKPT-INTERVAL INPUT RECORDS.  ON
+      *                  RESTART THE LAST RECORD FOR THE CURRENT
+      *                  REPORT-ID IS THE RESUME POINT.  DONE-SW IS
+      *                  'Y' ONLY ON THE CLOSING CHECKPOINT WRITTEN BY
+      *                  8000-TERMINATE FOR A REPORT THAT RAN TO
+      *                  COMPLETION -- IT TELLS A LATER RESTART THAT
+      *                  THIS REPORT-ID NEEDS NO FURTHER WORK, RATHER
+      *                  THAN RE-APPENDING A SECOND CLOSING XML BLOCK
+      *                  ONTO AN ALREADY-FINISHED WORKBOOK.  LINE-IN-
+      *                  SHEET CARRIES THE NUMBER OF DATA ROWS ALREADY
+      *                  WRITTEN TO WS00-CKPT-SHEET-NBR AT CHECKPOINT
+      *                  TIME, SO A RESTART RESUMES THE BOLD-HEADING
+      *                  ROW COUNT CORRECTLY INSTEAD OF GUESSING.
+      ******************************************************************
+       01  WS00-CKPT-REC.
+           05  WS00-CKPT-REPORT-ID       PIC X(08).
+           05  WS00-CKPT-LAST-REC-NBR    PIC 9(09).
+           05  WS00-CKPT-SHEET-NBR       PIC 9(03).
+           05  WS00-CKPT-DONE-SW         PIC X(01).
+               88  WS00-CKPT-IS-DONE                VALUE 'Y'.
+           05  WS00-CKPT-LINE-IN-SHEET   PIC 9(03).
+           05  WS00-CKPT-FILLER          PIC X(06).
