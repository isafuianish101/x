@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    RPTLIST  --  BATCH DRIVING LIST RECORD FOR RPT2EXCEL (DD
+      *                  RPTLIST).  ONE RECORD PER REPORT TO CONVERT
+      *                  WHEN WS00-CTL-BATCH-SW = 'Y'.  RPT2EXCEL LOOPS
+      *                  THROUGH THE LIST, CONVERTING EACH ENTRY TO ITS
+      *                  OWN NAMED OUTPUT IN A SINGLE RUN.  MODE B
+      *                  (BOTH) ENTRIES MUST ALSO CARRY A CSV-DSN --
+      *                  EXCEL OUTPUT GOES TO OUTPUT-DSN, CSV OUTPUT
+      *                  GOES TO CSV-DSN, SO TWO MODE-B ENTRIES IN THE
+      *                  SAME RUN NEVER SHARE ONE OUTPUT FILE.
+      ******************************************************************
+       01  WS00-BATCH-REC.
+           05  WS00-BATCH-REPORT-ID      PIC X(08).
+           05  WS00-BATCH-INPUT-DSN      PIC X(44).
+           05  WS00-BATCH-OUTPUT-DSN     PIC X(44).
+           05  WS00-BATCH-MODE           PIC X(01).
+               88  WS00-BATCH-MODE-EXCEL            VALUE 'E'.
+               88  WS00-BATCH-MODE-CSV              VALUE 'C'.
+               88  WS00-BATCH-MODE-BOTH             VALUE 'B'.
+           05  WS00-BATCH-CSV-DSN        PIC X(44).
