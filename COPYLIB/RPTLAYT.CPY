@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    RPTLAYT  --  PARAMETER-DRIVEN REPORT LAYOUT TABLE FOR
+      *                  RPT2EXCEL (DD RPTLAYTB).  ONE INPUT RECORD PER
+      *                  OUTPUT COLUMN, GROUPED BY REPORT-ID (INPUT
+      *                  MUST BE IN REPORT-ID/COLUMN-SEQUENCE ORDER).
+      *                  LOADED ONCE AT STARTUP INTO WS00-LAYT-TABLE,
+      *                  THEN LOOKED UP BY REPORT-ID FOR EACH REPORT
+      *                  CONVERTED SO A NEW REPORT IS A DATA-ENTRY INTO
+      *                  THIS TABLE, NOT A PROGRAM CHANGE.  WHEN NO
+      *                  ENTRY MATCHES, RPT2EXCEL FALLS BACK TO THE
+      *                  SHOP-WIDE DEFAULT LAYOUT IN RPTCOLS.CPY.
+      ******************************************************************
+       01  WS00-LAYTB-IN-REC.
+           05  WS00-LAYTB-IN-REPORT-ID   PIC X(08).
+           05  WS00-LAYTB-IN-SHEET-NAME  PIC X(20).
+           05  WS00-LAYTB-IN-COL-SEQ     PIC 9(02).
+           05  WS00-LAYTB-IN-COL-START   PIC 9(03).
+           05  WS00-LAYTB-IN-COL-LEN     PIC 9(03).
+           05  WS00-LAYTB-IN-COL-TYPE    PIC X(01).
+           05  WS00-LAYTB-IN-COL-TITLE   PIC X(20).
+           05  FILLER                    PIC X(15).
+
+       01  WS00-LAYT-TABLE.
+           05  WS00-LAYT-COUNT           PIC 9(03) COMP VALUE 0.
+           05  WS00-LAYT-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS00-LAYT-COUNT
+                   INDEXED BY WS00-LAYT-IDX.
+               10  WS00-LAYT-REPORT-ID   PIC X(08).
+               10  WS00-LAYT-SHEET-NAME  PIC X(20).
+               10  WS00-LAYT-COL-COUNT   PIC 9(02) COMP VALUE 0.
+               10  WS00-LAYT-COL OCCURS 20 TIMES
+                       INDEXED BY WS00-LAYT-COL-IDX.
+                   15  WS00-LAYT-COL-START  PIC 9(03) COMP.
+                   15  WS00-LAYT-COL-LEN    PIC 9(03) COMP.
+                   15  WS00-LAYT-COL-TYPE   PIC X(01).
+                   15  WS00-LAYT-COL-TITLE  PIC X(20).
